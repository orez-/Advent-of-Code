@@ -1,45 +1,254 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PART1.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "diagsel.cpy".
+    COPY "excsel.cpy".
+    COPY "histsel.cpy".
+    COPY "freqsel.cpy".
+
 DATA DIVISION.
+    FILE SECTION.
+    COPY "diagfd.cpy".
+    COPY "excfd.cpy".
+    COPY "histfd.cpy".
+    COPY "freqfd.cpy".
+
     WORKING-STORAGE SECTION.
-    01 IN-DATA PICTURE X(12).
+    COPY "diagws.cpy".
+    COPY "histws.cpy".
+    COPY "freqws.cpy".
+    01 IN-DATA PICTURE X(WS-MAX-WIDTH).
     *> 9(x) indicates an x-bit integer
-    01 TOTAL PICTURE 9(32).
+    01 TOTAL PICTURE 9(32) VALUE 0.
     01 IDX PICTURE 9(32).
-    *> Table definition. We can use this as an array
+    *> Table definition. We can use this as an array. Sized to
+    *> WS-MAX-WIDTH; only the leading WS-REPORT-WIDTH entries are used.
     01 BIT-COUNTS.
-        02 COUNTS PIC 9(32) OCCURS 12 TIMES.
+        02 COUNTS PIC 9(32) OCCURS WS-MAX-WIDTH TIMES VALUE ZERO.
+    *> The gamma/epsilon conversion below doubles COUNTS in place to
+    *> compare against TOTAL without needing a division, so the raw
+    *> per-column 1-bit counts are saved here first for the frequency
+    *> drift check to compare against later.
+    01 SAVED-COUNTS.
+        02 SAVED-COUNT PIC 9(32) OCCURS WS-MAX-WIDTH TIMES VALUE ZERO.
     01 GAMMA PICTURE 9(32) VALUE 0.
     01 EPSILON PICTURE 9(32) VALUE 0.
+    01 GAMMA-STR PIC X(WS-MAX-WIDTH) VALUE SPACES.
+    01 EPSILON-STR PIC X(WS-MAX-WIDTH) VALUE SPACES.
     01 BIT-VALUE PIC 9(32) VALUE 1.
+    *> Sized to hold the product of two WS-MAX-WIDTH-bit (64-bit) values,
+    *> not just a single rate.
+    01 WS-PRODUCT PIC 9(38) VALUE 0.
     *> This wild type strips the leading 0s from the integer display
     *> but.. still right-aligns it for some reason. Fine.
-    01 ANSWER PIC Z(17)9.
+    01 ANSWER PIC Z(37)9.
+    *> Z-edited copies of the raw counter fields, purely for readable
+    *> DISPLAY output (mirrors ANSWER above) — the unedited PIC 9(32)
+    *> fields would otherwise print padded with leading zeros.
+    01 WS-TOTAL-DISP PIC Z(31)9.
+    01 WS-GAMMA-DISP PIC Z(31)9.
+    01 WS-EPSILON-DISP PIC Z(31)9.
 
 PROCEDURE DIVISION.
-    *> Read line-by-line from stdin and track the count of 1s for each column
+    *> Read the diagnostic report dataset and track the count of 1s
+    *> for each column. The first record is a header giving the width.
     PARA.
-    ACCEPT IN-DATA
-    PERFORM VARYING TOTAL FROM 0 BY 1 UNTIL IN-DATA=SPACES
-        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX=13
-            IF IN-DATA(IDX:1)="1" THEN
-                ADD 1 TO COUNTS(IDX)
-            END-IF
-        END-PERFORM
-        ACCEPT IN-DATA
+    OPEN INPUT DIAGNOSTIC-REPORT
+    IF WS-REPORT-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN DIAGNOSTIC-REPORT, FILE STATUS=" WS-REPORT-STATUS
+        STOP RUN
+    END-IF
+    OPEN OUTPUT EXCEPTION-REPORT
+    IF WS-EXCEPTION-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN EXCEPTION-REPORT, FILE STATUS=" WS-EXCEPTION-STATUS
+        STOP RUN
+    END-IF
+
+    READ DIAGNOSTIC-REPORT
+        AT END DISPLAY "DIAGNOSTIC-REPORT IS EMPTY, EXPECTED A WIDTH HEADER"
+            STOP RUN
+    END-READ
+    COMPUTE WS-REPORT-WIDTH = FUNCTION NUMVAL(FUNCTION TRIM(DIAGNOSTIC-RECORD))
+    IF WS-REPORT-WIDTH = 0 OR WS-REPORT-WIDTH > WS-MAX-WIDTH
+        DISPLAY "INVALID REPORT WIDTH IN HEADER: " WS-REPORT-WIDTH
+        STOP RUN
+    END-IF
+
+    READ DIAGNOSTIC-REPORT INTO IN-DATA
+        AT END SET END-OF-REPORT TO TRUE
+    END-READ
+    PERFORM UNTIL END-OF-REPORT
+        *> A valid diagnostic line contains only 0s and 1s in the
+        *> report's width; anything else is kicked out to the
+        *> exception report instead of quietly miscounting it.
+        MOVE 0 TO WS-VALID-CHAR-COUNT
+        INSPECT IN-DATA(1:WS-REPORT-WIDTH) TALLYING WS-VALID-CHAR-COUNT
+            FOR ALL "0" ALL "1"
+        IF WS-VALID-CHAR-COUNT = WS-REPORT-WIDTH
+            ADD 1 TO TOTAL
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-REPORT-WIDTH
+                IF IN-DATA(IDX:1)="1" THEN
+                    ADD 1 TO COUNTS(IDX)
+                END-IF
+            END-PERFORM
+        ELSE
+            MOVE IN-DATA TO EXCEPTION-RECORD
+            WRITE EXCEPTION-RECORD
+        END-IF
+        READ DIAGNOSTIC-REPORT INTO IN-DATA
+            AT END SET END-OF-REPORT TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE DIAGNOSTIC-REPORT
+    CLOSE EXCEPTION-REPORT
+
+    *> Every line may have failed the binary check above and landed in
+    *> the exception report instead; don't display a confident-looking
+    *> but meaningless GAMMA/EPSILON of 0/all-1s for an empty run.
+    IF TOTAL = 0
+        DISPLAY "DIAGNOSTIC-REPORT CONTAINED NO VALID BINARY LINES"
+        STOP RUN
+    END-IF
+
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-REPORT-WIDTH
+        MOVE COUNTS(IDX) TO SAVED-COUNT(IDX)
     END-PERFORM
 
-    *> Convert counts to the two binary numbers
-    PERFORM VARYING IDX FROM 12 BY -1 UNTIL IDX=0
+    *> Convert counts to the two binary numbers, keeping the binary
+    *> strings around too so a bad run can be diagnosed column by column.
+    PERFORM VARYING IDX FROM WS-REPORT-WIDTH BY -1 UNTIL IDX=0
         MULTIPLY 2 BY COUNTS(IDX)
         IF COUNTS(IDX) > TOTAL THEN
             ADD BIT-VALUE TO GAMMA
+            MOVE "1" TO GAMMA-STR(IDX:1)
+            MOVE "0" TO EPSILON-STR(IDX:1)
         ELSE
             ADD BIT-VALUE TO EPSILON
+            MOVE "1" TO EPSILON-STR(IDX:1)
+            MOVE "0" TO GAMMA-STR(IDX:1)
         END-IF
         MULTIPLY 2 BY BIT-VALUE
     END-PERFORM
-    MULTIPLY GAMMA BY EPSILON GIVING ANSWER
-    DISPLAY ANSWER
+    MULTIPLY GAMMA BY EPSILON GIVING WS-PRODUCT
+    MOVE WS-PRODUCT TO ANSWER
+
+    MOVE TOTAL TO WS-TOTAL-DISP
+    MOVE GAMMA TO WS-GAMMA-DISP
+    MOVE EPSILON TO WS-EPSILON-DISP
+    DISPLAY "RECORDS PROCESSED: " WS-TOTAL-DISP
+    DISPLAY "GAMMA:   " GAMMA-STR(1:WS-REPORT-WIDTH) " = " WS-GAMMA-DISP
+    DISPLAY "EPSILON: " EPSILON-STR(1:WS-REPORT-WIDTH) " = " WS-EPSILON-DISP
+    DISPLAY "POWER CONSUMPTION: " ANSWER
+
+    PERFORM LOG-RUN-HISTORY
+    PERFORM CHECK-FREQUENCY-DRIFT
 STOP RUN.
+
+*> Append this run's rates to the persistent RUN-HISTORY.DAT file so
+*> they survive after the console output scrolls away.
+LOG-RUN-HISTORY.
+    *> COMBINED writes two rows sharing one run id, so the next id has
+    *> to be derived from the highest HIST-RUN-ID seen, not a row count
+    *> (a row count would silently skip an id whenever COMBINED runs).
+    MOVE 0 TO WS-RUN-ID
+    OPEN INPUT RUN-HISTORY
+    IF WS-HISTORY-STATUS = "00"
+        PERFORM UNTIL WS-HISTORY-STATUS NOT = "00"
+            READ RUN-HISTORY INTO HISTORY-DETAIL
+                AT END MOVE "10" TO WS-HISTORY-STATUS
+            END-READ
+            IF WS-HISTORY-STATUS = "00" AND HIST-RUN-ID > WS-RUN-ID
+                MOVE HIST-RUN-ID TO WS-RUN-ID
+            END-IF
+        END-PERFORM
+        CLOSE RUN-HISTORY
+    END-IF
+    ADD 1 TO WS-RUN-ID
+
+    MOVE "PART1" TO HIST-PROGRAM
+    MOVE WS-RUN-ID TO HIST-RUN-ID
+    MOVE FUNCTION CURRENT-DATE TO HIST-TIMESTAMP
+    MOVE "GAMMA" TO HIST-RATE1-NAME
+    MOVE GAMMA-STR TO HIST-RATE1-BINARY
+    MOVE GAMMA TO HIST-RATE1-VALUE
+    MOVE "EPSILON" TO HIST-RATE2-NAME
+    MOVE EPSILON-STR TO HIST-RATE2-BINARY
+    MOVE EPSILON TO HIST-RATE2-VALUE
+    MOVE WS-PRODUCT TO HIST-PRODUCT
+
+    OPEN EXTEND RUN-HISTORY
+    IF WS-HISTORY-STATUS = "35"
+        *> No history file yet on this dive; create it with the first row.
+        OPEN OUTPUT RUN-HISTORY
+    END-IF
+    IF WS-HISTORY-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN RUN-HISTORY, FILE STATUS=" WS-HISTORY-STATUS
+        STOP RUN
+    END-IF
+    MOVE HISTORY-DETAIL TO HISTORY-RECORD
+    WRITE HISTORY-RECORD
+    CLOSE RUN-HISTORY.
+
+*> Compare this run's per-column 1-bit frequency against whatever was
+*> saved last run, flagging any column whose share of 1 bits moved by
+*> more than WS-DRIFT-THRESHOLD-PCT percentage points, then save this
+*> run's counts over the old ones for next time.
+CHECK-FREQUENCY-DRIFT.
+    MOVE "N" TO WS-PRIOR-FREQUENCY-FOUND
+    OPEN INPUT BIT-FREQUENCY-HISTORY
+    IF WS-FREQUENCY-STATUS = "00"
+        READ BIT-FREQUENCY-HISTORY INTO FREQUENCY-HEADER
+            AT END CONTINUE
+        END-READ
+        IF WS-FREQUENCY-STATUS = "00"
+            MOVE "Y" TO WS-PRIOR-FREQUENCY-FOUND
+            MOVE FREQUENCY-WIDTH TO PRIOR-FREQUENCY-WIDTH
+            MOVE FREQUENCY-TOTAL TO PRIOR-FREQUENCY-TOTAL
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-WIDTH
+                READ BIT-FREQUENCY-HISTORY INTO FREQUENCY-DETAIL
+                    AT END MOVE 0 TO FREQUENCY-COUNT-VALUE
+                END-READ
+                MOVE FREQUENCY-COUNT-VALUE TO PRIOR-COUNT(IDX)
+            END-PERFORM
+        END-IF
+        CLOSE BIT-FREQUENCY-HISTORY
+    END-IF
+
+    IF TOTAL = 0
+        DISPLAY "FREQUENCY DRIFT CHECK SKIPPED: NO VALID LINES THIS RUN"
+    ELSE IF PRIOR-FREQUENCY-FOUND AND PRIOR-FREQUENCY-WIDTH = WS-REPORT-WIDTH
+            AND PRIOR-FREQUENCY-TOTAL > 0
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-REPORT-WIDTH
+            COMPUTE WS-CURRENT-PCT = (SAVED-COUNT(IDX) * 100) / TOTAL
+            COMPUTE WS-PRIOR-PCT = (PRIOR-COUNT(IDX) * 100) / PRIOR-FREQUENCY-TOTAL
+            IF WS-CURRENT-PCT > WS-PRIOR-PCT
+                COMPUTE WS-PCT-DRIFT = WS-CURRENT-PCT - WS-PRIOR-PCT
+            ELSE
+                COMPUTE WS-PCT-DRIFT = WS-PRIOR-PCT - WS-CURRENT-PCT
+            END-IF
+            IF WS-PCT-DRIFT > WS-DRIFT-THRESHOLD-PCT
+                DISPLAY "FREQUENCY DRIFT FLAGGED ON COLUMN " IDX
+                    ": PRIOR 1-BIT RATE " WS-PRIOR-PCT "%, CURRENT "
+                    WS-CURRENT-PCT "%"
+            END-IF
+        END-PERFORM
+    END-IF
+
+    OPEN OUTPUT BIT-FREQUENCY-HISTORY
+    IF WS-FREQUENCY-STATUS NOT = "00"
+        DISPLAY "UNABLE TO SAVE BIT-FREQUENCY-HISTORY, FILE STATUS=" WS-FREQUENCY-STATUS
+        STOP RUN
+    END-IF
+    MOVE WS-REPORT-WIDTH TO FREQUENCY-WIDTH
+    MOVE TOTAL TO FREQUENCY-TOTAL
+    MOVE FREQUENCY-HEADER TO FREQUENCY-RECORD
+    WRITE FREQUENCY-RECORD
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-WIDTH
+        MOVE SAVED-COUNT(IDX) TO FREQUENCY-COUNT-VALUE
+        MOVE FREQUENCY-DETAIL TO FREQUENCY-RECORD
+        WRITE FREQUENCY-RECORD
+    END-PERFORM
+    CLOSE BIT-FREQUENCY-HISTORY.
