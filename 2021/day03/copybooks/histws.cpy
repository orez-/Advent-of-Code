@@ -0,0 +1,19 @@
+*> Persistent run history: every run of PART1, PART2, and COMBINED
+*> appends one row to RUN-HISTORY.DAT recording its computed rates, so
+*> past results stay on file instead of only ever appearing on a
+*> console that scrolled away.
+01  WS-HISTORY-STATUS PIC X(2) VALUE SPACES.
+01  WS-RUN-ID PIC 9(9) VALUE 0.
+01  HISTORY-DETAIL.
+    05  HIST-PROGRAM PIC X(8) VALUE SPACES.
+    05  HIST-RUN-ID PIC 9(9) VALUE 0.
+    05  HIST-TIMESTAMP PIC X(21) VALUE SPACES.
+    05  HIST-RATE1-NAME PIC X(10) VALUE SPACES.
+    05  HIST-RATE1-BINARY PIC X(64) VALUE SPACES.
+    05  HIST-RATE1-VALUE PIC 9(32) VALUE 0.
+    05  HIST-RATE2-NAME PIC X(10) VALUE SPACES.
+    05  HIST-RATE2-BINARY PIC X(64) VALUE SPACES.
+    05  HIST-RATE2-VALUE PIC 9(32) VALUE 0.
+    *> Sized to hold the product of two WS-MAX-WIDTH-bit (64-bit) values,
+    *> not just a single rate.
+    05  HIST-PRODUCT PIC 9(38) VALUE 0.
