@@ -0,0 +1,3 @@
+    SELECT RUN-HISTORY ASSIGN TO "RUN-HISTORY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-HISTORY-STATUS.
