@@ -0,0 +1,3 @@
+    SELECT DIAGNOSTIC-REPORT ASSIGN TO "DIAGNOSTIC-REPORT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
