@@ -0,0 +1,26 @@
+*> Column bit-frequency drift check: PART1 saves its per-column 1-bit
+*> counts every run, then on the next run compares against what got
+*> saved before and flags any column whose share of 1 bits moved by
+*> more than the threshold below.
+01  WS-FREQUENCY-STATUS PIC X(2) VALUE SPACES.
+01  WS-PRIOR-FREQUENCY-FOUND PIC X(1) VALUE "N".
+    88  PRIOR-FREQUENCY-FOUND VALUE "Y".
+78  WS-DRIFT-THRESHOLD-PCT VALUE 10.
+01  FREQUENCY-HEADER.
+    05  FREQUENCY-WIDTH PIC 9(4) VALUE 0.
+    05  FREQUENCY-TOTAL PIC 9(32) VALUE 0.
+    05  FILLER PIC X(28) VALUE SPACES.
+*> Detail records are written/read through this same 64-byte shape as
+*> FREQUENCY-HEADER so the numeric value always lands in the same
+*> byte positions; moving a PIC 9(32) item straight against the FD's
+*> generic PIC X(64) record misaligns on the way back in.
+01  FREQUENCY-DETAIL.
+    05  FREQUENCY-COUNT-VALUE PIC 9(32) VALUE 0.
+    05  FILLER PIC X(32) VALUE SPACES.
+01  PRIOR-FREQUENCY-WIDTH PIC 9(4) VALUE 0.
+01  PRIOR-FREQUENCY-TOTAL PIC 9(32) VALUE 0.
+01  PRIOR-COUNTS.
+    02  PRIOR-COUNT PIC 9(32) OCCURS WS-MAX-WIDTH TIMES VALUE ZERO.
+01  WS-CURRENT-PCT PIC 9(3) VALUE 0.
+01  WS-PRIOR-PCT PIC 9(3) VALUE 0.
+01  WS-PCT-DRIFT PIC 9(3) VALUE 0.
