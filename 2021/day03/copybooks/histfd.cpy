@@ -0,0 +1,5 @@
+FD  RUN-HISTORY.
+*> Width must track HISTORY-DETAIL's total in histws.cpy (currently 288
+*> bytes: 8+9+21+10+64+32+10+64+32+38); FD records can't reference a
+*> WORKING-STORAGE 78-level since FILE SECTION is defined first.
+01  HISTORY-RECORD PIC X(288).
