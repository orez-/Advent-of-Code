@@ -0,0 +1,22 @@
+*> Checkpoint/restart support for PART2's bit-elimination passes: the
+*> current pass and bit position, plus the full candidate tables, are
+*> written to CHECKPOINT-FILE after every bit is resolved, so a mid-pass
+*> abend only costs the one bit in flight instead of the whole pass.
+*> Rewriting both full WS-MAX-LINES candidate tables on every single bit
+*> would make the checkpointing overhead dwarf the elimination pass it's
+*> meant to protect, so the full table snapshot is only taken every
+*> WS-CHECKPOINT-INTERVAL bits (and on the last bit of a pass); an abend
+*> between snapshots costs re-running up to that many bits, not the
+*> whole file I/O cost on every bit.
+78  WS-CHECKPOINT-INTERVAL VALUE 8.
+01  WS-CHECKPOINT-STATUS PIC X(2) VALUE SPACES.
+01  WS-RESUMING PIC X(1) VALUE "N".
+    88  RESUMING-FROM-CHECKPOINT VALUE "Y".
+01  CHECKPOINT-HEADER.
+    05  CHECKPOINT-PASS PIC X(1) VALUE "O".
+        88  CHECKPOINT-PASS-O2 VALUE "O".
+        88  CHECKPOINT-PASS-CO2 VALUE "C".
+    05  CHECKPOINT-NEXT-BIT PIC 9(4) VALUE 1.
+    05  CHECKPOINT-WIDTH PIC 9(4) VALUE 0.
+    05  CHECKPOINT-LOAD-COUNT PIC 9(9) VALUE 0.
+    05  FILLER PIC X(46) VALUE SPACES.
