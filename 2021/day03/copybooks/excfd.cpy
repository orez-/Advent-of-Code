@@ -0,0 +1,4 @@
+FD  EXCEPTION-REPORT.
+*> Width tracks WS-MAX-WIDTH (diagws.cpy); can't reference that 78-level
+*> here since FILE SECTION is defined before WORKING-STORAGE SECTION.
+01  EXCEPTION-RECORD PIC X(64).
