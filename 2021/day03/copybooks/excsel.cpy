@@ -0,0 +1,3 @@
+    SELECT EXCEPTION-REPORT ASSIGN TO "EXCEPTION-REPORT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPTION-STATUS.
