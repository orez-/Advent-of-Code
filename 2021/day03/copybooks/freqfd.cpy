@@ -0,0 +1,5 @@
+FD  BIT-FREQUENCY-HISTORY.
+*> 64 bytes to match FREQUENCY-HEADER/FREQUENCY-DETAIL in freqws.cpy,
+*> not WS-MAX-WIDTH directly; can't reference that 78-level here since
+*> FILE SECTION is defined before WORKING-STORAGE SECTION.
+01  FREQUENCY-RECORD PIC X(64).
