@@ -0,0 +1,6 @@
+FD  CHECKPOINT-FILE.
+*> 64 bytes to match CHECKPOINT-HEADER and each GENERATOR-LINE/
+*> SCRUBBER-LINE entry (WS-MAX-WIDTH, in diagws.cpy); can't reference
+*> that 78-level here since FILE SECTION is defined before WORKING-
+*> STORAGE SECTION.
+01  CHECKPOINT-RECORD PIC X(64).
