@@ -0,0 +1,3 @@
+    SELECT BIT-FREQUENCY-HISTORY ASSIGN TO "BIT-FREQUENCY.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FREQUENCY-STATUS.
