@@ -0,0 +1,3 @@
+    SELECT CHECKPOINT-FILE ASSIGN TO "PART2-CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
