@@ -0,0 +1,17 @@
+*> Shared status/EOF handling for the DIAGNOSTIC-REPORT file.
+01  WS-REPORT-STATUS PIC X(2) VALUE SPACES.
+01  WS-EOF-FLAG PIC X(1) VALUE "N".
+    88  END-OF-REPORT VALUE "Y".
+
+*> The report's first record is a header giving the bit width of every
+*> data line that follows, so callers no longer have to hardcode it.
+78  WS-MAX-WIDTH VALUE 64.
+01  WS-REPORT-WIDTH PIC 9(4) VALUE 0.
+
+*> Largest number of diagnostic data lines any in-memory table built
+*> from the report is sized to hold.
+78  WS-MAX-LINES VALUE 10000.
+
+*> Support for kicking out non-binary lines to the exception report.
+01  WS-EXCEPTION-STATUS PIC X(2) VALUE SPACES.
+01  WS-VALID-CHAR-COUNT PIC 9(4) VALUE 0.
