@@ -1,43 +1,291 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PART2.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "diagsel.cpy".
+    COPY "excsel.cpy".
+    COPY "ckptsel.cpy".
+    COPY "histsel.cpy".
+
 DATA DIVISION.
+    FILE SECTION.
+    COPY "diagfd.cpy".
+    COPY "excfd.cpy".
+    COPY "ckptfd.cpy".
+    COPY "histfd.cpy".
+
     WORKING-STORAGE SECTION.
+    COPY "diagws.cpy".
+    COPY "ckptws.cpy".
+    COPY "histws.cpy".
     01 FILE-CONTENTS.
-        02 GENERATOR-LINE PIC X(12) OCCURS 1000 TIMES.
-        02 SCRUBBER-LINE PIC X(12) OCCURS 1000 TIMES.
-    01 IN-DATA PICTURE X(12).
+        02 GENERATOR-LINE PIC X(WS-MAX-WIDTH) OCCURS WS-MAX-LINES TIMES
+            VALUE SPACES.
+        02 SCRUBBER-LINE PIC X(WS-MAX-WIDTH) OCCURS WS-MAX-LINES TIMES
+            VALUE SPACES.
+    01 IN-DATA PICTURE X(WS-MAX-WIDTH).
     *> 9(x) indicates an x-bit integer
     01 TOTAL PICTURE 9(32).
     01 IDX PICTURE 9(32).
+    01 WS-LOAD-COUNT PICTURE 9(32) VALUE 0.
+    01 WS-SURVIVOR-COUNT PICTURE 9(32) VALUE 0.
     01 BIT-IDX PICTURE 9(32).
     01 BIT-TOTAL PIC 9(32).
     01 GOAL-BIT PIC X(1).
     01 BIT-VALUE PIC 9(32) VALUE 1.
-    01 GENERATOR-STR PIC X(12).
-    01 GENERATOR-VALUE PIC 9(32).
-    01 SCRUBBER-STR PIC X(12).
-    01 SCRUBBER-VALUE PIC 9(32).
+    01 GENERATOR-STR PIC X(WS-MAX-WIDTH).
+    01 GENERATOR-VALUE PIC 9(32) VALUE ZERO.
+    01 SCRUBBER-STR PIC X(WS-MAX-WIDTH).
+    01 SCRUBBER-VALUE PIC 9(32) VALUE ZERO.
+    *> Sized to hold the product of two WS-MAX-WIDTH-bit (64-bit) values,
+    *> not just a single rating.
+    01 WS-PRODUCT PIC 9(38) VALUE 0.
     *> This wild type strips the leading 0s from the integer display
     *> but.. still right-aligns it for some reason. Fine.
-    01 ANSWER PIC Z(17)9.
+    01 ANSWER PIC Z(37)9.
+    *> Z-edited copies of the raw counter fields, purely for readable
+    *> DISPLAY output (mirrors ANSWER above) — the unedited PIC 9(32)
+    *> fields would otherwise print padded with leading zeros.
+    01 WS-LOAD-COUNT-DISP PIC Z(31)9.
+    01 WS-GENERATOR-VALUE-DISP PIC Z(31)9.
+    01 WS-SCRUBBER-VALUE-DISP PIC Z(31)9.
 
 PROCEDURE DIVISION.
-    *> Maintain two copies of the file from stdin
+    *> Maintain two copies of the diagnostic report dataset. If a
+    *> checkpoint from an earlier, abended run is on disk, resume from
+    *> the bit position it recorded instead of reloading and starting
+    *> the elimination over from bit 1.
     PARA.
-    ACCEPT IN-DATA
-    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IN-DATA=SPACES
-        SET GENERATOR-LINE(IDX) TO IN-DATA
-        SET SCRUBBER-LINE(IDX) TO IN-DATA
-        ACCEPT IN-DATA
+    PERFORM CHECK-FOR-CHECKPOINT
+    IF RESUMING-FROM-CHECKPOINT
+        DISPLAY "RESUMING FROM CHECKPOINT: PASS=" CHECKPOINT-PASS
+            " NEXT BIT=" CHECKPOINT-NEXT-BIT
+        MOVE CHECKPOINT-WIDTH TO WS-REPORT-WIDTH
+        MOVE CHECKPOINT-LOAD-COUNT TO WS-LOAD-COUNT
+    ELSE
+        PERFORM LOAD-REPORT
+    END-IF
+
+    IF (NOT RESUMING-FROM-CHECKPOINT) OR CHECKPOINT-PASS-O2
+        PERFORM FIND-O2-RATING
+    ELSE
+        *> O2 was already resolved in an earlier run; its answer is the
+        *> single survivor already sitting in the restored table.
+        PERFORM EXTRACT-GENERATOR-STR
+    END-IF
+
+    PERFORM FIND-CO2-RATING
+
+    *> Both passes finished cleanly; nothing left to resume.
+    PERFORM DELETE-CHECKPOINT
+
+    *> Convert the two binary strings to numbers
+    MOVE 1 TO BIT-VALUE
+    PERFORM VARYING IDX FROM WS-REPORT-WIDTH BY -1 UNTIL IDX=0
+        IF GENERATOR-STR(IDX:1) = "1" THEN
+            ADD BIT-VALUE TO GENERATOR-VALUE
+        END-IF
+        IF SCRUBBER-STR(IDX:1) = "1" THEN
+            ADD BIT-VALUE TO SCRUBBER-VALUE
+        END-IF
+        MULTIPLY 2 BY BIT-VALUE
+    END-PERFORM
+    *> Unlike GAMMA/EPSILON, GENERATOR-VALUE and SCRUBBER-VALUE are two
+    *> independently-derived ratings with no complementary-bit-pattern
+    *> constraint, so their product can exceed the 38 digits a PIC 9
+    *> item can hold in this dialect at the full WS-MAX-WIDTH; abort
+    *> loudly instead of silently reporting a truncated answer.
+    MULTIPLY GENERATOR-VALUE BY SCRUBBER-VALUE GIVING WS-PRODUCT
+        ON SIZE ERROR
+            DISPLAY "LIFE SUPPORT PRODUCT OVERFLOWED 38 DIGITS, ABORTING"
+            STOP RUN
+    END-MULTIPLY
+    MOVE WS-PRODUCT TO ANSWER
+
+    MOVE WS-LOAD-COUNT TO WS-LOAD-COUNT-DISP
+    MOVE GENERATOR-VALUE TO WS-GENERATOR-VALUE-DISP
+    MOVE SCRUBBER-VALUE TO WS-SCRUBBER-VALUE-DISP
+    DISPLAY "RECORDS PROCESSED: " WS-LOAD-COUNT-DISP
+    DISPLAY "O2 GENERATOR RATING: " GENERATOR-STR(1:WS-REPORT-WIDTH) " = " WS-GENERATOR-VALUE-DISP
+    DISPLAY "CO2 SCRUBBER RATING: " SCRUBBER-STR(1:WS-REPORT-WIDTH) " = " WS-SCRUBBER-VALUE-DISP
+    DISPLAY "LIFE SUPPORT RATING: " ANSWER
+
+    PERFORM LOG-RUN-HISTORY
+STOP RUN.
+
+*> Append this run's rates to the persistent RUN-HISTORY.DAT file so
+*> they survive after the console output scrolls away.
+LOG-RUN-HISTORY.
+    *> COMBINED writes two rows sharing one run id, so the next id has
+    *> to be derived from the highest HIST-RUN-ID seen, not a row count
+    *> (a row count would silently skip an id whenever COMBINED runs).
+    MOVE 0 TO WS-RUN-ID
+    OPEN INPUT RUN-HISTORY
+    IF WS-HISTORY-STATUS = "00"
+        PERFORM UNTIL WS-HISTORY-STATUS NOT = "00"
+            READ RUN-HISTORY INTO HISTORY-DETAIL
+                AT END MOVE "10" TO WS-HISTORY-STATUS
+            END-READ
+            IF WS-HISTORY-STATUS = "00" AND HIST-RUN-ID > WS-RUN-ID
+                MOVE HIST-RUN-ID TO WS-RUN-ID
+            END-IF
+        END-PERFORM
+        CLOSE RUN-HISTORY
+    END-IF
+    ADD 1 TO WS-RUN-ID
+
+    MOVE "PART2" TO HIST-PROGRAM
+    MOVE WS-RUN-ID TO HIST-RUN-ID
+    MOVE FUNCTION CURRENT-DATE TO HIST-TIMESTAMP
+    MOVE "O2-GEN" TO HIST-RATE1-NAME
+    MOVE GENERATOR-STR TO HIST-RATE1-BINARY
+    MOVE GENERATOR-VALUE TO HIST-RATE1-VALUE
+    MOVE "CO2-SCRUB" TO HIST-RATE2-NAME
+    MOVE SCRUBBER-STR TO HIST-RATE2-BINARY
+    MOVE SCRUBBER-VALUE TO HIST-RATE2-VALUE
+    MOVE WS-PRODUCT TO HIST-PRODUCT
+
+    OPEN EXTEND RUN-HISTORY
+    IF WS-HISTORY-STATUS = "35"
+        *> No history file yet on this dive; create it with the first row.
+        OPEN OUTPUT RUN-HISTORY
+    END-IF
+    IF WS-HISTORY-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN RUN-HISTORY, FILE STATUS=" WS-HISTORY-STATUS
+        STOP RUN
+    END-IF
+    MOVE HISTORY-DETAIL TO HISTORY-RECORD
+    WRITE HISTORY-RECORD
+    CLOSE RUN-HISTORY.
+
+*> Look for a checkpoint left behind by a prior run that didn't finish.
+*> A missing file (status "35") just means this is a fresh run; any
+*> other non-zero status is left alone since OPEN INPUT never wrote to
+*> the checkpoint's records.
+CHECK-FOR-CHECKPOINT.
+    MOVE "N" TO WS-RESUMING
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS = "00"
+        MOVE "Y" TO WS-RESUMING
+        READ CHECKPOINT-FILE
+            AT END MOVE "N" TO WS-RESUMING
+        END-READ
+        IF RESUMING-FROM-CHECKPOINT
+            MOVE CHECKPOINT-RECORD TO CHECKPOINT-HEADER
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+                READ CHECKPOINT-FILE INTO GENERATOR-LINE(IDX)
+                    AT END MOVE SPACES TO GENERATOR-LINE(IDX)
+                END-READ
+            END-PERFORM
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+                READ CHECKPOINT-FILE INTO SCRUBBER-LINE(IDX)
+                    AT END MOVE SPACES TO SCRUBBER-LINE(IDX)
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+*> Persist the pass, the next unresolved bit, and both candidate tables
+*> so a restart can pick up here. The whole table is rewritten every
+*> call, same as the elimination loops themselves always rescan every
+*> slot in the table regardless of how many candidates remain.
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN CHECKPOINT FILE, FILE STATUS=" WS-CHECKPOINT-STATUS
+        STOP RUN
+    END-IF
+    MOVE WS-REPORT-WIDTH TO CHECKPOINT-WIDTH
+    MOVE WS-LOAD-COUNT TO CHECKPOINT-LOAD-COUNT
+    MOVE CHECKPOINT-HEADER TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+        MOVE GENERATOR-LINE(IDX) TO CHECKPOINT-RECORD
+        WRITE CHECKPOINT-RECORD
+    END-PERFORM
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+        MOVE SCRUBBER-LINE(IDX) TO CHECKPOINT-RECORD
+        WRITE CHECKPOINT-RECORD
     END-PERFORM
+    CLOSE CHECKPOINT-FILE.
 
-    *> Find O2 Generator value
-    PERFORM VARYING BIT-IDX FROM 1 BY 1 UNTIL BIT-IDX=13
+*> Truncate the checkpoint to empty once both passes finish cleanly, so
+*> the next run's CHECK-FOR-CHECKPOINT finds nothing to resume from.
+DELETE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-STATUS NOT = "00"
+        DISPLAY "UNABLE TO DELETE CHECKPOINT FILE, FILE STATUS=" WS-CHECKPOINT-STATUS
+        STOP RUN
+    END-IF
+    CLOSE CHECKPOINT-FILE.
+
+*> Read the diagnostic report dataset once into two working copies, one
+*> for the O2 generator elimination and one for the CO2 scrubber
+*> elimination.
+LOAD-REPORT.
+    OPEN INPUT DIAGNOSTIC-REPORT
+    IF WS-REPORT-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN DIAGNOSTIC-REPORT, FILE STATUS=" WS-REPORT-STATUS
+        STOP RUN
+    END-IF
+    OPEN OUTPUT EXCEPTION-REPORT
+    IF WS-EXCEPTION-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN EXCEPTION-REPORT, FILE STATUS=" WS-EXCEPTION-STATUS
+        STOP RUN
+    END-IF
+
+    READ DIAGNOSTIC-REPORT
+        AT END DISPLAY "DIAGNOSTIC-REPORT IS EMPTY, EXPECTED A WIDTH HEADER"
+            STOP RUN
+    END-READ
+    COMPUTE WS-REPORT-WIDTH = FUNCTION NUMVAL(FUNCTION TRIM(DIAGNOSTIC-RECORD))
+    IF WS-REPORT-WIDTH = 0 OR WS-REPORT-WIDTH > WS-MAX-WIDTH
+        DISPLAY "INVALID REPORT WIDTH IN HEADER: " WS-REPORT-WIDTH
+        STOP RUN
+    END-IF
+
+    MOVE 0 TO WS-LOAD-COUNT
+    READ DIAGNOSTIC-REPORT INTO IN-DATA
+        AT END SET END-OF-REPORT TO TRUE
+    END-READ
+    PERFORM UNTIL END-OF-REPORT
+        *> A valid diagnostic line contains only 0s and 1s in the
+        *> report's width; anything else is kicked out to the
+        *> exception report instead of quietly miscounting it.
+        MOVE 0 TO WS-VALID-CHAR-COUNT
+        INSPECT IN-DATA(1:WS-REPORT-WIDTH) TALLYING WS-VALID-CHAR-COUNT
+            FOR ALL "0" ALL "1"
+        IF WS-VALID-CHAR-COUNT = WS-REPORT-WIDTH
+            ADD 1 TO WS-LOAD-COUNT
+            IF WS-LOAD-COUNT > WS-MAX-LINES
+                DISPLAY "DIAGNOSTIC-REPORT EXCEEDS CAPACITY OF " WS-MAX-LINES " LINES"
+                CLOSE DIAGNOSTIC-REPORT
+                CLOSE EXCEPTION-REPORT
+                STOP RUN
+            END-IF
+            SET GENERATOR-LINE(WS-LOAD-COUNT) TO IN-DATA
+            SET SCRUBBER-LINE(WS-LOAD-COUNT) TO IN-DATA
+        ELSE
+            MOVE IN-DATA TO EXCEPTION-RECORD
+            WRITE EXCEPTION-RECORD
+        END-IF
+        READ DIAGNOSTIC-REPORT INTO IN-DATA
+            AT END SET END-OF-REPORT TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE DIAGNOSTIC-REPORT
+    CLOSE EXCEPTION-REPORT.
+
+*> Find O2 Generator value, checkpointing after every bit resolved.
+FIND-O2-RATING.
+    PERFORM VARYING BIT-IDX FROM CHECKPOINT-NEXT-BIT BY 1 UNTIL BIT-IDX > WS-REPORT-WIDTH
         *> Find the most common value for this bit
         SET TOTAL TO 0
         SET BIT-TOTAL TO 0
-        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX = 1000
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
             IF GENERATOR-LINE(IDX) NOT = SPACES
                 ADD 1 TO TOTAL
                 SET IN-DATA TO GENERATOR-LINE(IDX)
@@ -53,30 +301,52 @@ PROCEDURE DIVISION.
         END-IF
 
         *> Remove all values that do not have this bit set
-        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX = 1000
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
             SET IN-DATA TO GENERATOR-LINE(IDX)
             IF IN-DATA(BIT-IDX:1) NOT = GOAL-BIT THEN
                 SET GENERATOR-LINE(IDX) TO SPACES
             END-IF
         END-PERFORM
+
+        MOVE "O" TO CHECKPOINT-PASS
+        COMPUTE CHECKPOINT-NEXT-BIT = BIT-IDX + 1
+        IF FUNCTION MOD(BIT-IDX, WS-CHECKPOINT-INTERVAL) = 0
+                OR BIT-IDX = WS-REPORT-WIDTH
+            PERFORM WRITE-CHECKPOINT
+        END-IF
     END-PERFORM
 
-    *> Only remaining value is our value.
-    *> Pray (but do not verify) that there is only one.
-    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX = 1000
+    PERFORM EXTRACT-GENERATOR-STR
+
+    *> O2 is resolved; hand the checkpoint off to the CO2 pass starting
+    *> at bit 1 so a restart never redoes finished work.
+    MOVE "C" TO CHECKPOINT-PASS
+    MOVE 1 TO CHECKPOINT-NEXT-BIT
+    PERFORM WRITE-CHECKPOINT.
+
+*> Exactly one line must survive the O2 elimination above; verify that
+*> instead of just taking whichever one was scanned last.
+EXTRACT-GENERATOR-STR.
+    SET WS-SURVIVOR-COUNT TO 0
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
         IF GENERATOR-LINE(IDX) NOT = SPACES
             SET GENERATOR-STR TO GENERATOR-LINE(IDX)
+            ADD 1 TO WS-SURVIVOR-COUNT
         END-IF
     END-PERFORM
+    IF WS-SURVIVOR-COUNT NOT = 1
+        DISPLAY "O2 GENERATOR ELIMINATION LEFT " WS-SURVIVOR-COUNT
+            " CANDIDATES, EXPECTED EXACTLY 1"
+        STOP RUN
+    END-IF.
 
-    *> ---
-
-    *> Find CO2 Scrubber value
-    PERFORM VARYING BIT-IDX FROM 1 BY 1 UNTIL BIT-IDX=13
+*> Find CO2 Scrubber value, checkpointing after every bit resolved.
+FIND-CO2-RATING.
+    PERFORM VARYING BIT-IDX FROM CHECKPOINT-NEXT-BIT BY 1 UNTIL BIT-IDX > WS-REPORT-WIDTH
         *> Find the most common value for this bit
         SET TOTAL TO 0
         SET BIT-TOTAL TO 0
-        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX = 1000
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
             IF SCRUBBER-LINE(IDX) NOT = SPACES
                 ADD 1 TO TOTAL
                 SET IN-DATA TO SCRUBBER-LINE(IDX)
@@ -102,32 +372,35 @@ PROCEDURE DIVISION.
         END-IF
 
         *> Remove all values that do not have this bit set
-        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX = 1000
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
             SET IN-DATA TO SCRUBBER-LINE(IDX)
             IF IN-DATA(BIT-IDX:1) NOT = GOAL-BIT THEN
                 SET SCRUBBER-LINE(IDX) TO SPACES
             END-IF
         END-PERFORM
-    END-PERFORM
 
-    *> Only remaining value is our value.
-    *> Pray (but do not verify) that there is only one.
-    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX = 1000
-        IF SCRUBBER-LINE(IDX) NOT = SPACES
-            SET SCRUBBER-STR TO SCRUBBER-LINE(IDX)
+        MOVE "C" TO CHECKPOINT-PASS
+        COMPUTE CHECKPOINT-NEXT-BIT = BIT-IDX + 1
+        IF FUNCTION MOD(BIT-IDX, WS-CHECKPOINT-INTERVAL) = 0
+                OR BIT-IDX = WS-REPORT-WIDTH
+            PERFORM WRITE-CHECKPOINT
         END-IF
     END-PERFORM
 
-    *> Convert the two binary strings to numbers
-    PERFORM VARYING IDX FROM 12 BY -1 UNTIL IDX=0
-        IF GENERATOR-STR(IDX:1) = "1" THEN
-            ADD BIT-VALUE TO GENERATOR-VALUE
-        END-IF
-        IF SCRUBBER-STR(IDX:1) = "1" THEN
-            ADD BIT-VALUE TO SCRUBBER-VALUE
+    PERFORM EXTRACT-SCRUBBER-STR.
+
+*> Exactly one line must survive the CO2 elimination above; verify that
+*> instead of just taking whichever one was scanned last.
+EXTRACT-SCRUBBER-STR.
+    SET WS-SURVIVOR-COUNT TO 0
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+        IF SCRUBBER-LINE(IDX) NOT = SPACES
+            SET SCRUBBER-STR TO SCRUBBER-LINE(IDX)
+            ADD 1 TO WS-SURVIVOR-COUNT
         END-IF
-        MULTIPLY 2 BY BIT-VALUE
     END-PERFORM
-    MULTIPLY GENERATOR-VALUE BY SCRUBBER-VALUE GIVING ANSWER
-    DISPLAY ANSWER
-STOP RUN.
+    IF WS-SURVIVOR-COUNT NOT = 1
+        DISPLAY "CO2 SCRUBBER ELIMINATION LEFT " WS-SURVIVOR-COUNT
+            " CANDIDATES, EXPECTED EXACTLY 1"
+        STOP RUN
+    END-IF.
