@@ -0,0 +1,352 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COMBINED.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY "diagsel.cpy".
+    COPY "excsel.cpy".
+    COPY "histsel.cpy".
+
+DATA DIVISION.
+    FILE SECTION.
+    COPY "diagfd.cpy".
+    COPY "excfd.cpy".
+    COPY "histfd.cpy".
+
+    WORKING-STORAGE SECTION.
+    COPY "diagws.cpy".
+    COPY "histws.cpy".
+    01 FILE-CONTENTS.
+        02 GENERATOR-LINE PIC X(WS-MAX-WIDTH) OCCURS WS-MAX-LINES TIMES
+            VALUE SPACES.
+        02 SCRUBBER-LINE PIC X(WS-MAX-WIDTH) OCCURS WS-MAX-LINES TIMES
+            VALUE SPACES.
+    01 IN-DATA PICTURE X(WS-MAX-WIDTH).
+    *> 9(x) indicates an x-bit integer
+    01 TOTAL PICTURE 9(32) VALUE 0.
+    01 IDX PICTURE 9(32).
+    01 BIT-IDX PICTURE 9(32).
+    01 BIT-TOTAL PIC 9(32).
+    01 GOAL-BIT PIC X(1).
+    01 WS-LOAD-COUNT PICTURE 9(32) VALUE 0.
+    01 WS-SURVIVOR-COUNT PICTURE 9(32) VALUE 0.
+    *> Table definition. We can use this as an array. Sized to
+    *> WS-MAX-WIDTH; only the leading WS-REPORT-WIDTH entries are used.
+    01 BIT-COUNTS.
+        02 COUNTS PIC 9(32) OCCURS WS-MAX-WIDTH TIMES VALUE ZERO.
+    01 GAMMA PICTURE 9(32) VALUE 0.
+    01 EPSILON PICTURE 9(32) VALUE 0.
+    01 GAMMA-STR PIC X(WS-MAX-WIDTH) VALUE SPACES.
+    01 EPSILON-STR PIC X(WS-MAX-WIDTH) VALUE SPACES.
+    01 BIT-VALUE PIC 9(32) VALUE 1.
+    01 GENERATOR-STR PIC X(WS-MAX-WIDTH).
+    01 GENERATOR-VALUE PIC 9(32) VALUE ZERO.
+    01 SCRUBBER-STR PIC X(WS-MAX-WIDTH).
+    01 SCRUBBER-VALUE PIC 9(32) VALUE ZERO.
+    *> This wild type strips the leading 0s from the integer display
+    *> but.. still right-aligns it for some reason. Fine.
+    01 POWER-ANSWER PIC Z(37)9.
+    01 LIFE-SUPPORT-ANSWER PIC Z(37)9.
+    *> Sized to hold the product of two WS-MAX-WIDTH-bit (64-bit) values,
+    *> not just a single rate.
+    01 WS-POWER-PRODUCT PIC 9(38) VALUE 0.
+    01 WS-LIFE-SUPPORT-PRODUCT PIC 9(38) VALUE 0.
+    *> Z-edited copies of the raw counter fields, purely for readable
+    *> DISPLAY output (mirrors POWER-ANSWER/LIFE-SUPPORT-ANSWER above) —
+    *> the unedited PIC 9(32) fields would otherwise print padded with
+    *> leading zeros.
+    01 WS-LOAD-COUNT-DISP PIC Z(31)9.
+    01 WS-GAMMA-DISP PIC Z(31)9.
+    01 WS-EPSILON-DISP PIC Z(31)9.
+    01 WS-GENERATOR-VALUE-DISP PIC Z(31)9.
+    01 WS-SCRUBBER-VALUE-DISP PIC Z(31)9.
+
+PROCEDURE DIVISION.
+    *> Load the diagnostic report dataset exactly once, into tables
+    *> shared by both the power-consumption and life-support figures,
+    *> instead of running PART1 and PART2 as two separate jobs that
+    *> each re-read and re-parse the same report from scratch.
+    PARA.
+    OPEN INPUT DIAGNOSTIC-REPORT
+    IF WS-REPORT-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN DIAGNOSTIC-REPORT, FILE STATUS=" WS-REPORT-STATUS
+        STOP RUN
+    END-IF
+    OPEN OUTPUT EXCEPTION-REPORT
+    IF WS-EXCEPTION-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN EXCEPTION-REPORT, FILE STATUS=" WS-EXCEPTION-STATUS
+        STOP RUN
+    END-IF
+
+    READ DIAGNOSTIC-REPORT
+        AT END DISPLAY "DIAGNOSTIC-REPORT IS EMPTY, EXPECTED A WIDTH HEADER"
+            STOP RUN
+    END-READ
+    COMPUTE WS-REPORT-WIDTH = FUNCTION NUMVAL(FUNCTION TRIM(DIAGNOSTIC-RECORD))
+    IF WS-REPORT-WIDTH = 0 OR WS-REPORT-WIDTH > WS-MAX-WIDTH
+        DISPLAY "INVALID REPORT WIDTH IN HEADER: " WS-REPORT-WIDTH
+        STOP RUN
+    END-IF
+
+    READ DIAGNOSTIC-REPORT INTO IN-DATA
+        AT END SET END-OF-REPORT TO TRUE
+    END-READ
+    PERFORM UNTIL END-OF-REPORT
+        *> A valid diagnostic line contains only 0s and 1s in the
+        *> report's width; anything else is kicked out to the
+        *> exception report instead of quietly miscounting it.
+        MOVE 0 TO WS-VALID-CHAR-COUNT
+        INSPECT IN-DATA(1:WS-REPORT-WIDTH) TALLYING WS-VALID-CHAR-COUNT
+            FOR ALL "0" ALL "1"
+        IF WS-VALID-CHAR-COUNT = WS-REPORT-WIDTH
+            ADD 1 TO TOTAL
+            IF TOTAL > WS-MAX-LINES
+                DISPLAY "DIAGNOSTIC-REPORT EXCEEDS CAPACITY OF " WS-MAX-LINES " LINES"
+                CLOSE DIAGNOSTIC-REPORT
+                CLOSE EXCEPTION-REPORT
+                STOP RUN
+            END-IF
+            SET GENERATOR-LINE(TOTAL) TO IN-DATA
+            SET SCRUBBER-LINE(TOTAL) TO IN-DATA
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-REPORT-WIDTH
+                IF IN-DATA(IDX:1)="1" THEN
+                    ADD 1 TO COUNTS(IDX)
+                END-IF
+            END-PERFORM
+        ELSE
+            MOVE IN-DATA TO EXCEPTION-RECORD
+            WRITE EXCEPTION-RECORD
+        END-IF
+        READ DIAGNOSTIC-REPORT INTO IN-DATA
+            AT END SET END-OF-REPORT TO TRUE
+        END-READ
+    END-PERFORM
+    CLOSE DIAGNOSTIC-REPORT
+    CLOSE EXCEPTION-REPORT
+    MOVE TOTAL TO WS-LOAD-COUNT
+
+    *> Every line may have failed the binary check above and landed in
+    *> the exception report instead; don't display a confident-looking
+    *> but meaningless GAMMA/EPSILON/life-support figure for an empty run.
+    IF TOTAL = 0
+        DISPLAY "DIAGNOSTIC-REPORT CONTAINED NO VALID BINARY LINES"
+        STOP RUN
+    END-IF
+
+    *> ---- Power consumption (GAMMA / EPSILON) ----
+    PERFORM VARYING IDX FROM WS-REPORT-WIDTH BY -1 UNTIL IDX=0
+        MULTIPLY 2 BY COUNTS(IDX)
+        IF COUNTS(IDX) > TOTAL THEN
+            ADD BIT-VALUE TO GAMMA
+            MOVE "1" TO GAMMA-STR(IDX:1)
+            MOVE "0" TO EPSILON-STR(IDX:1)
+        ELSE
+            ADD BIT-VALUE TO EPSILON
+            MOVE "1" TO EPSILON-STR(IDX:1)
+            MOVE "0" TO GAMMA-STR(IDX:1)
+        END-IF
+        MULTIPLY 2 BY BIT-VALUE
+    END-PERFORM
+    MULTIPLY GAMMA BY EPSILON GIVING WS-POWER-PRODUCT
+    MOVE WS-POWER-PRODUCT TO POWER-ANSWER
+
+    *> ---- Life support (O2 Generator / CO2 Scrubber) ----
+    *> Find O2 Generator value
+    PERFORM VARYING BIT-IDX FROM 1 BY 1 UNTIL BIT-IDX > WS-REPORT-WIDTH
+        *> Find the most common value for this bit
+        SET TOTAL TO 0
+        SET BIT-TOTAL TO 0
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+            IF GENERATOR-LINE(IDX) NOT = SPACES
+                ADD 1 TO TOTAL
+                SET IN-DATA TO GENERATOR-LINE(IDX)
+                IF IN-DATA(BIT-IDX:1)="1"
+                    ADD 2 TO BIT-TOTAL
+                END-IF
+            END-IF
+        END-PERFORM
+        IF TOTAL <= BIT-TOTAL THEN
+            SET GOAL-BIT TO "1"
+        ELSE
+            SET GOAL-BIT TO "0"
+        END-IF
+
+        *> Remove all values that do not have this bit set
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+            SET IN-DATA TO GENERATOR-LINE(IDX)
+            IF IN-DATA(BIT-IDX:1) NOT = GOAL-BIT THEN
+                SET GENERATOR-LINE(IDX) TO SPACES
+            END-IF
+        END-PERFORM
+    END-PERFORM
+
+    *> Exactly one line must survive the elimination above; verify that
+    *> instead of just taking whichever one was scanned last.
+    SET WS-SURVIVOR-COUNT TO 0
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+        IF GENERATOR-LINE(IDX) NOT = SPACES
+            SET GENERATOR-STR TO GENERATOR-LINE(IDX)
+            ADD 1 TO WS-SURVIVOR-COUNT
+        END-IF
+    END-PERFORM
+    IF WS-SURVIVOR-COUNT NOT = 1
+        DISPLAY "O2 GENERATOR ELIMINATION LEFT " WS-SURVIVOR-COUNT
+            " CANDIDATES, EXPECTED EXACTLY 1"
+        STOP RUN
+    END-IF
+
+    *> ---
+
+    *> Find CO2 Scrubber value
+    PERFORM VARYING BIT-IDX FROM 1 BY 1 UNTIL BIT-IDX > WS-REPORT-WIDTH
+        *> Find the most common value for this bit
+        SET TOTAL TO 0
+        SET BIT-TOTAL TO 0
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+            IF SCRUBBER-LINE(IDX) NOT = SPACES
+                ADD 1 TO TOTAL
+                SET IN-DATA TO SCRUBBER-LINE(IDX)
+                IF IN-DATA(BIT-IDX:1)="1"
+                    ADD 1 TO BIT-TOTAL
+                END-IF
+            END-IF
+        END-PERFORM
+        *> This is a little tricky: if over half the bits are 1 we'll want
+        *> to pick 0, UNLESS they're all 1.
+        IF BIT-TOTAL = TOTAL THEN
+            SET GOAL-BIT TO "1"
+        ELSE IF BIT-TOTAL = 0 THEN
+            SET GOAL-BIT TO "0"
+        ELSE
+            MULTIPLY 2 BY BIT-TOTAL
+            IF TOTAL <= BIT-TOTAL THEN
+                SET GOAL-BIT TO "0"
+            ELSE
+                SET GOAL-BIT TO "1"
+            END-IF
+        END-IF
+        END-IF
+
+        *> Remove all values that do not have this bit set
+        PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+            SET IN-DATA TO SCRUBBER-LINE(IDX)
+            IF IN-DATA(BIT-IDX:1) NOT = GOAL-BIT THEN
+                SET SCRUBBER-LINE(IDX) TO SPACES
+            END-IF
+        END-PERFORM
+    END-PERFORM
+
+    *> Exactly one line must survive the elimination above; verify that
+    *> instead of just taking whichever one was scanned last.
+    SET WS-SURVIVOR-COUNT TO 0
+    PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-MAX-LINES
+        IF SCRUBBER-LINE(IDX) NOT = SPACES
+            SET SCRUBBER-STR TO SCRUBBER-LINE(IDX)
+            ADD 1 TO WS-SURVIVOR-COUNT
+        END-IF
+    END-PERFORM
+    IF WS-SURVIVOR-COUNT NOT = 1
+        DISPLAY "CO2 SCRUBBER ELIMINATION LEFT " WS-SURVIVOR-COUNT
+            " CANDIDATES, EXPECTED EXACTLY 1"
+        STOP RUN
+    END-IF
+
+    *> Convert the two binary strings to numbers. BIT-VALUE was already
+    *> run up to 2**WS-REPORT-WIDTH by the power-consumption conversion
+    *> above, so it has to be reset before reuse here.
+    MOVE 1 TO BIT-VALUE
+    PERFORM VARYING IDX FROM WS-REPORT-WIDTH BY -1 UNTIL IDX=0
+        IF GENERATOR-STR(IDX:1) = "1" THEN
+            ADD BIT-VALUE TO GENERATOR-VALUE
+        END-IF
+        IF SCRUBBER-STR(IDX:1) = "1" THEN
+            ADD BIT-VALUE TO SCRUBBER-VALUE
+        END-IF
+        MULTIPLY 2 BY BIT-VALUE
+    END-PERFORM
+    *> Unlike GAMMA/EPSILON, GENERATOR-VALUE and SCRUBBER-VALUE are two
+    *> independently-derived ratings with no complementary-bit-pattern
+    *> constraint, so their product can exceed the 38 digits a PIC 9
+    *> item can hold in this dialect at the full WS-MAX-WIDTH; abort
+    *> loudly instead of silently reporting a truncated answer.
+    MULTIPLY GENERATOR-VALUE BY SCRUBBER-VALUE GIVING WS-LIFE-SUPPORT-PRODUCT
+        ON SIZE ERROR
+            DISPLAY "LIFE SUPPORT PRODUCT OVERFLOWED 38 DIGITS, ABORTING"
+            STOP RUN
+    END-MULTIPLY
+    MOVE WS-LIFE-SUPPORT-PRODUCT TO LIFE-SUPPORT-ANSWER
+
+    MOVE WS-LOAD-COUNT TO WS-LOAD-COUNT-DISP
+    MOVE GAMMA TO WS-GAMMA-DISP
+    MOVE EPSILON TO WS-EPSILON-DISP
+    MOVE GENERATOR-VALUE TO WS-GENERATOR-VALUE-DISP
+    MOVE SCRUBBER-VALUE TO WS-SCRUBBER-VALUE-DISP
+    DISPLAY "RECORDS PROCESSED: " WS-LOAD-COUNT-DISP
+    DISPLAY "GAMMA:   " GAMMA-STR(1:WS-REPORT-WIDTH) " = " WS-GAMMA-DISP
+    DISPLAY "EPSILON: " EPSILON-STR(1:WS-REPORT-WIDTH) " = " WS-EPSILON-DISP
+    DISPLAY "POWER CONSUMPTION: " POWER-ANSWER
+    DISPLAY "O2 GENERATOR RATING: " GENERATOR-STR(1:WS-REPORT-WIDTH) " = " WS-GENERATOR-VALUE-DISP
+    DISPLAY "CO2 SCRUBBER RATING: " SCRUBBER-STR(1:WS-REPORT-WIDTH) " = " WS-SCRUBBER-VALUE-DISP
+    DISPLAY "LIFE SUPPORT RATING: " LIFE-SUPPORT-ANSWER
+
+    PERFORM LOG-RUN-HISTORY
+STOP RUN.
+
+*> Append this run's rates to the persistent RUN-HISTORY.DAT file so
+*> they survive after the console output scrolls away. One row covers
+*> the power-consumption pair, a second covers the life-support pair,
+*> since both are computed together in this program's single pass.
+*> COMBINED writes two rows sharing one run id, so the next id has
+*> to be derived from the highest HIST-RUN-ID seen, not a row count
+*> (a row count would silently skip an id whenever COMBINED runs).
+LOG-RUN-HISTORY.
+    MOVE 0 TO WS-RUN-ID
+    OPEN INPUT RUN-HISTORY
+    IF WS-HISTORY-STATUS = "00"
+        PERFORM UNTIL WS-HISTORY-STATUS NOT = "00"
+            READ RUN-HISTORY INTO HISTORY-DETAIL
+                AT END MOVE "10" TO WS-HISTORY-STATUS
+            END-READ
+            IF WS-HISTORY-STATUS = "00" AND HIST-RUN-ID > WS-RUN-ID
+                MOVE HIST-RUN-ID TO WS-RUN-ID
+            END-IF
+        END-PERFORM
+        CLOSE RUN-HISTORY
+    END-IF
+    ADD 1 TO WS-RUN-ID
+
+    OPEN EXTEND RUN-HISTORY
+    IF WS-HISTORY-STATUS = "35"
+        *> No history file yet on this dive; create it with the first row.
+        OPEN OUTPUT RUN-HISTORY
+    END-IF
+    IF WS-HISTORY-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN RUN-HISTORY, FILE STATUS=" WS-HISTORY-STATUS
+        STOP RUN
+    END-IF
+
+    MOVE "COMBINED" TO HIST-PROGRAM
+    MOVE WS-RUN-ID TO HIST-RUN-ID
+    MOVE FUNCTION CURRENT-DATE TO HIST-TIMESTAMP
+    MOVE "GAMMA" TO HIST-RATE1-NAME
+    MOVE GAMMA-STR TO HIST-RATE1-BINARY
+    MOVE GAMMA TO HIST-RATE1-VALUE
+    MOVE "EPSILON" TO HIST-RATE2-NAME
+    MOVE EPSILON-STR TO HIST-RATE2-BINARY
+    MOVE EPSILON TO HIST-RATE2-VALUE
+    MOVE WS-POWER-PRODUCT TO HIST-PRODUCT
+    MOVE HISTORY-DETAIL TO HISTORY-RECORD
+    WRITE HISTORY-RECORD
+
+    MOVE "O2-GEN" TO HIST-RATE1-NAME
+    MOVE GENERATOR-STR TO HIST-RATE1-BINARY
+    MOVE GENERATOR-VALUE TO HIST-RATE1-VALUE
+    MOVE "CO2-SCRUB" TO HIST-RATE2-NAME
+    MOVE SCRUBBER-STR TO HIST-RATE2-BINARY
+    MOVE SCRUBBER-VALUE TO HIST-RATE2-VALUE
+    MOVE WS-LIFE-SUPPORT-PRODUCT TO HIST-PRODUCT
+    MOVE HISTORY-DETAIL TO HISTORY-RECORD
+    WRITE HISTORY-RECORD
+
+    CLOSE RUN-HISTORY.
